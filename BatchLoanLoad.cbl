@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchLoanLoad.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'loan_transactions.dat'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'batch_checkpoint.dat'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CLIENTS
+               ASSIGN TO 'clients.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CLIENT-ID
+               ALTERNATE RECORD KEY IS CLIENT-NAME WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC.
+
+           SELECT OPTIONAL LOANS
+               ASSIGN TO 'loans.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS LOAN-ID
+               ACCESS MODE IS DYNAMIC.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO 'audit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PRODUCTS
+               ASSIGN TO 'products.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PRODUCT-CODE
+               ACCESS MODE IS DYNAMIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE.
+       01  TRAN-REC.
+           COPY TRANREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC         PIC 9(9).
+
+       FD  CLIENTS.
+       01  CLIENT-REC.
+           COPY CLIENTREC.
+
+       FD  LOANS.
+       01  LOAN-REC.
+           COPY LOANREC.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-REC.
+           COPY AUDITREC.
+
+       FD  PRODUCTS.
+       01  PRODUCT-REC.
+           COPY PRODREC.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-TRAN                PIC X VALUE 'N'.
+       01  CLIENT-FOUND            PIC X VALUE 'N'.
+       01  PRODUCT-FOUND           PIC X VALUE 'N'.
+       01  WS-LOAN-INTEREST        PIC 9(3)V99 VALUE 0.
+       01  WS-ED-LOAN-AMOUNT       PIC ZZZZZZ9.99.
+       01  WS-CHECKPOINT-COUNT     PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 50.
+       01  WS-SKIP-COUNTER         PIC 9(9) VALUE 0.
+       01  WS-CKPT-QUOTIENT        PIC 9(9) VALUE 0.
+       01  WS-CKPT-REMAINDER       PIC 9(9) VALUE 0.
+       01  WS-APPLIED-COUNT        PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT TRANSACTION-FILE.
+           PERFORM SKIP-TO-CHECKPOINT.
+           OPEN I-O CLIENTS.
+           OPEN I-O LOANS.
+
+           MOVE 'N' TO EOF-TRAN
+           PERFORM UNTIL EOF-TRAN = 'Y'
+               READ TRANSACTION-FILE
+                   AT END MOVE 'Y' TO EOF-TRAN
+               NOT AT END
+                   PERFORM APPLY-TRANSACTION
+                   ADD 1 TO WS-CHECKPOINT-COUNT
+                   DIVIDE WS-CHECKPOINT-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLIENTS.
+           CLOSE LOANS.
+           CLOSE TRANSACTION-FILE.
+           PERFORM WRITE-CHECKPOINT.
+           DISPLAY 'Batch load complete. ' WS-APPLIED-COUNT
+               ' transaction(s) applied this run.'
+           STOP RUN.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+               AT END
+                   MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+           .
+
+       SKIP-TO-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNTER.
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-CHECKPOINT-COUNT
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE WS-CHECKPOINT-COUNT TO WS-SKIP-COUNTER
+               NOT AT END
+                       ADD 1 TO WS-SKIP-COUNTER
+               END-READ
+           END-PERFORM.
+           IF WS-CHECKPOINT-COUNT > 0
+               DISPLAY 'Restarting after checkpoint - '
+                   WS-CHECKPOINT-COUNT ' transaction(s) applied.'
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-COUNT TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+           .
+
+       APPLY-TRANSACTION.
+           EVALUATE TRAN-TYPE
+               WHEN 'C'
+                   PERFORM APPLY-CLIENT-TRANSACTION
+               WHEN 'L'
+                   PERFORM APPLY-LOAN-TRANSACTION
+               WHEN OTHER
+                   DISPLAY 'Error: Unknown transaction type - skipped.'
+           END-EVALUATE
+           .
+
+       APPLY-CLIENT-TRANSACTION.
+           MOVE TRAN-CLIENT-ID TO CLIENT-ID
+           MOVE TRAN-CLIENT-NAME TO CLIENT-NAME
+           MOVE TRAN-CLIENT-ADDRESS TO CLIENT-ADDRESS
+           MOVE TRAN-CLIENT-PHONE TO CLIENT-PHONE
+           WRITE CLIENT-REC
+               INVALID KEY
+                   DISPLAY 'Error: Client already exists - Client ID '
+                       CLIENT-ID
+               NOT INVALID KEY
+                   PERFORM WRITE-BATCH-AUDIT-CLIENT
+           END-WRITE
+           .
+
+       APPLY-LOAN-TRANSACTION.
+           MOVE 'N' TO CLIENT-FOUND
+           MOVE TRAN-LOAN-CLIENT-ID TO CLIENT-ID
+           READ CLIENTS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Client not found - Loan ID '
+                       TRAN-LOAN-ID ' skipped.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO CLIENT-FOUND
+           END-READ.
+           IF CLIENT-FOUND = 'Y'
+               PERFORM LOOKUP-LOAN-PRODUCT
+               IF PRODUCT-FOUND = 'Y'
+                   IF TRAN-LOAN-DURATION < PRODUCT-MIN-DURATION
+                      OR TRAN-LOAN-DURATION > PRODUCT-MAX-DURATION
+                       DISPLAY 'Warning: Duration outside product '
+                           'limits - Loan ID ' TRAN-LOAN-ID
+                   END-IF
+                   MOVE TRAN-LOAN-ID TO LOAN-ID
+                   MOVE TRAN-LOAN-CLIENT-ID TO LOAN-CLIENT-ID
+                   MOVE TRAN-LOAN-AMOUNT TO LOAN-AMOUNT
+                   MOVE WS-LOAN-INTEREST TO LOAN-INTEREST
+                   MOVE TRAN-LOAN-DATE TO LOAN-DATE
+                   MOVE TRAN-LOAN-DURATION TO LOAN-DURATION
+                   MOVE TRAN-LOAN-AMOUNT TO LOAN-BALANCE
+                   WRITE LOAN-REC
+                       INVALID KEY
+                           DISPLAY 'Error: Loan already exists - '
+                               'Loan ID ' LOAN-ID
+                       NOT INVALID KEY
+                           PERFORM WRITE-BATCH-AUDIT-LOAN
+                   END-WRITE
+               END-IF
+           END-IF
+           .
+
+       LOOKUP-LOAN-PRODUCT.
+           MOVE 'N' TO PRODUCT-FOUND.
+           MOVE TRAN-LOAN-PRODUCT-CODE TO PRODUCT-CODE
+           OPEN I-O PRODUCTS
+           READ PRODUCTS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Product code not found - Loan ID '
+                       TRAN-LOAN-ID ' skipped.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO PRODUCT-FOUND
+                   MOVE PRODUCT-RATE TO WS-LOAN-INTEREST
+           END-READ.
+           CLOSE PRODUCTS.
+           .
+
+       WRITE-BATCH-AUDIT-CLIENT.
+           MOVE 'CLIENT' TO AUDIT-RECORD-TYPE
+           MOVE 'ADD' TO AUDIT-ACTION
+           MOVE CLIENT-ID TO AUDIT-KEY
+           MOVE SPACES TO AUDIT-BEFORE-VALUE
+           MOVE SPACES TO AUDIT-AFTER-VALUE
+           STRING CLIENT-NAME DELIMITED BY SIZE INTO AUDIT-AFTER-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+           ADD 1 TO WS-APPLIED-COUNT
+           .
+
+       WRITE-BATCH-AUDIT-LOAN.
+           MOVE 'LOAN' TO AUDIT-RECORD-TYPE
+           MOVE 'ADD' TO AUDIT-ACTION
+           MOVE LOAN-ID TO AUDIT-KEY
+           MOVE SPACES TO AUDIT-BEFORE-VALUE
+           MOVE SPACES TO AUDIT-AFTER-VALUE
+           MOVE LOAN-AMOUNT TO WS-ED-LOAN-AMOUNT
+           STRING WS-ED-LOAN-AMOUNT DELIMITED BY SIZE
+               INTO AUDIT-AFTER-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+           ADD 1 TO WS-APPLIED-COUNT
+           .
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-LOG.
+           .
