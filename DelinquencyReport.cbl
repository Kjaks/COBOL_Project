@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DelinquencyReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOANS
+               ASSIGN TO 'loans.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS LOAN-ID
+               ACCESS MODE IS DYNAMIC.
+
+           SELECT OPTIONAL CLIENTS
+               ASSIGN TO 'clients.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CLIENT-ID
+               ALTERNATE RECORD KEY IS CLIENT-NAME WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC.
+
+           SELECT DELINQUENCY-SORT-FILE
+               ASSIGN TO 'delinq.tmp'.
+
+           SELECT DELINQUENCY-REPORT
+               ASSIGN TO 'delinquency_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOANS.
+       01  LOAN-REC.
+           COPY LOANREC.
+
+       FD  CLIENTS.
+       01  CLIENT-REC.
+           COPY CLIENTREC.
+
+       SD  DELINQUENCY-SORT-FILE.
+       01  SORT-REC.
+           05  SORT-DAYS-OVERDUE  PIC 9(5).
+           05  SORT-LOAN-ID       PIC 9(5).
+           05  SORT-CLIENT-ID     PIC 9(5).
+           05  SORT-LOAN-AMOUNT   PIC 9(7)V99.
+           05  SORT-LOAN-BALANCE  PIC 9(7)V99.
+           05  SORT-PAYOFF-DATE   PIC 9(8).
+
+       FD  DELINQUENCY-REPORT.
+       01  REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-LOAN               PIC X VALUE 'N'.
+       01  EOF-SORT               PIC X VALUE 'N'.
+       01  CLIENT-FOUND           PIC X VALUE 'N'.
+       01  WS-REPORT-COUNT        PIC 9(5) VALUE 0.
+
+       01  WS-RUN-DATE-GROUP.
+           05  WS-RUN-YEAR        PIC 9(4).
+           05  WS-RUN-MONTH       PIC 9(2).
+           05  WS-RUN-DAY         PIC 9(2).
+       01  WS-RUN-DATE REDEFINES WS-RUN-DATE-GROUP
+                                  PIC 9(8).
+
+       01  WS-LOAN-YEAR           PIC 9(4).
+       01  WS-LOAN-MONTH          PIC 9(2).
+       01  WS-LOAN-DAY            PIC 9(2).
+       01  WS-DURATION-MONTHS     PIC 9(3).
+       01  WS-TOTAL-MONTHS        PIC 9(5).
+
+       01  WS-PAYOFF-DATE-GROUP.
+           05  WS-PAYOFF-YEAR     PIC 9(4).
+           05  WS-PAYOFF-MONTH    PIC 9(2).
+           05  WS-PAYOFF-DAY      PIC 9(2).
+       01  WS-PAYOFF-DATE REDEFINES WS-PAYOFF-DATE-GROUP
+                                  PIC 9(8).
+
+       01  WS-PSEUDO-DAYS-RUN     PIC 9(7).
+       01  WS-PSEUDO-DAYS-PAYOFF  PIC 9(7).
+       01  WS-DAYS-OVERDUE        PIC 9(5).
+       01  WS-ED-LOAN-BALANCE     PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-PSEUDO-DAYS-RUN =
+               (WS-RUN-YEAR * 360) + (WS-RUN-MONTH * 30) + WS-RUN-DAY.
+           SORT DELINQUENCY-SORT-FILE
+               ON DESCENDING KEY SORT-DAYS-OVERDUE
+               INPUT PROCEDURE IS BUILD-DELINQUENCY-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-DELINQUENCY-REPORT.
+           DISPLAY 'Delinquency report complete. ' WS-REPORT-COUNT
+               ' loan(s) past due.'
+           STOP RUN.
+
+       BUILD-DELINQUENCY-SORT-FILE.
+           MOVE 'N' TO EOF-LOAN.
+           OPEN INPUT LOANS.
+           PERFORM UNTIL EOF-LOAN = 'Y'
+               READ LOANS NEXT RECORD
+                   AT END MOVE 'Y' TO EOF-LOAN
+               NOT AT END
+                   PERFORM EVALUATE-LOAN-DELINQUENCY
+               END-READ
+           END-PERFORM.
+           CLOSE LOANS.
+           .
+
+       EVALUATE-LOAN-DELINQUENCY.
+           MOVE LOAN-DATE(1:4) TO WS-LOAN-YEAR
+           MOVE LOAN-DATE(5:2) TO WS-LOAN-MONTH
+           MOVE LOAN-DATE(7:2) TO WS-LOAN-DAY
+           MOVE LOAN-DURATION TO WS-DURATION-MONTHS
+           COMPUTE WS-TOTAL-MONTHS =
+               (WS-LOAN-YEAR * 12) + WS-LOAN-MONTH + WS-DURATION-MONTHS
+               - 1
+           COMPUTE WS-PAYOFF-YEAR = WS-TOTAL-MONTHS / 12
+           COMPUTE WS-PAYOFF-MONTH =
+               WS-TOTAL-MONTHS - (WS-PAYOFF-YEAR * 12) + 1
+           MOVE WS-LOAN-DAY TO WS-PAYOFF-DAY
+
+           COMPUTE WS-PSEUDO-DAYS-PAYOFF =
+               (WS-PAYOFF-YEAR * 360) + (WS-PAYOFF-MONTH * 30)
+               + WS-PAYOFF-DAY
+
+           IF WS-PSEUDO-DAYS-PAYOFF < WS-PSEUDO-DAYS-RUN
+               AND LOAN-BALANCE > 0
+               COMPUTE WS-DAYS-OVERDUE =
+                   WS-PSEUDO-DAYS-RUN - WS-PSEUDO-DAYS-PAYOFF
+               MOVE WS-DAYS-OVERDUE TO SORT-DAYS-OVERDUE
+               MOVE LOAN-ID TO SORT-LOAN-ID
+               MOVE LOAN-CLIENT-ID TO SORT-CLIENT-ID
+               MOVE LOAN-AMOUNT TO SORT-LOAN-AMOUNT
+               MOVE LOAN-BALANCE TO SORT-LOAN-BALANCE
+               MOVE WS-PAYOFF-DATE TO SORT-PAYOFF-DATE
+               RELEASE SORT-REC
+           END-IF
+           .
+
+       PRINT-DELINQUENCY-REPORT.
+           OPEN OUTPUT DELINQUENCY-REPORT.
+           OPEN INPUT CLIENTS.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'DELINQUENCY REPORT - RUN DATE: ' WS-RUN-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'LOAN ID  CLIENT ID  CLIENT NAME'
+               & '                    BALANCE     DAYS PAST DUE'
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE 'N' TO EOF-SORT.
+           PERFORM UNTIL EOF-SORT = 'Y'
+               RETURN DELINQUENCY-SORT-FILE INTO SORT-REC
+                   AT END MOVE 'Y' TO EOF-SORT
+               NOT AT END
+                   PERFORM WRITE-DELINQUENCY-LINE
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE CLIENTS.
+           CLOSE DELINQUENCY-REPORT.
+           .
+
+       WRITE-DELINQUENCY-LINE.
+           MOVE 'N' TO CLIENT-FOUND.
+           MOVE SORT-CLIENT-ID TO CLIENT-ID
+           READ CLIENTS RECORD
+               INVALID KEY
+                   MOVE 'UNKNOWN' TO CLIENT-NAME
+               NOT INVALID KEY
+                   MOVE 'Y' TO CLIENT-FOUND
+           END-READ.
+
+           MOVE SORT-LOAN-BALANCE TO WS-ED-LOAN-BALANCE
+           MOVE SPACES TO REPORT-LINE
+           STRING SORT-LOAN-ID DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               SORT-CLIENT-ID DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CLIENT-NAME DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-ED-LOAN-BALANCE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               SORT-DAYS-OVERDUE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-REPORT-COUNT
+           .
