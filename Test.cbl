@@ -8,55 +8,136 @@
                ASSIGN TO 'clients.dat'
                ORGANIZATION IS INDEXED
                RECORD KEY IS CLIENT-ID
+               ALTERNATE RECORD KEY IS CLIENT-NAME WITH DUPLICATES
                ACCESS MODE IS DYNAMIC.
-               
-           SELECT OPTIONAL LOANS 
+
+           SELECT OPTIONAL LOANS
                ASSIGN TO 'loans.dat'
                ORGANIZATION IS INDEXED
                RECORD KEY IS LOAN-ID
                ACCESS MODE IS DYNAMIC.
 
+           SELECT OPTIONAL PAYMENTS
+               ASSIGN TO 'payments.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PAYMENT-ID
+               ACCESS MODE IS DYNAMIC.
+
+           SELECT STATEMENT-REPORT
+               ASSIGN TO 'statement.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO 'audit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PRODUCTS
+               ASSIGN TO 'products.dat'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PRODUCT-CODE
+               ACCESS MODE IS DYNAMIC.
+
+           SELECT CLIENTS-CSV
+               ASSIGN TO 'clients.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOANS-CSV
+               ASSIGN TO 'loans.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTS.
        01  CLIENT-REC.
-           05  CLIENT-ID          PIC 9(5).
-           05  CLIENT-NAME        PIC X(30).
-           05  CLIENT-ADDRESS     PIC X(50).
-           05  CLIENT-PHONE       PIC X(15).
+           COPY CLIENTREC.
 
        FD  LOANS.
        01  LOAN-REC.
-           05  LOAN-ID            PIC 9(5).
-           05  LOAN-CLIENT-ID     PIC 9(5).
-           05  LOAN-AMOUNT        PIC 9(7)V99.
-           05  LOAN-INTEREST      PIC 9(3)V99.
-           05  LOAN-DATE          PIC 9(8).
+           COPY LOANREC.
+
+       FD  PAYMENTS.
+       01  PAYMENT-REC.
+           COPY PAYREC.
+
+       FD  STATEMENT-REPORT.
+       01  STATEMENT-LINE         PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-REC.
+           COPY AUDITREC.
+
+       FD  PRODUCTS.
+       01  PRODUCT-REC.
+           COPY PRODREC.
+
+       FD  CLIENTS-CSV.
+       01  CLIENTS-CSV-LINE       PIC X(120).
+
+       FD  LOANS-CSV.
+       01  LOANS-CSV-LINE         PIC X(120).
 
        WORKING-STORAGE SECTION.
-       01  WS-MENU-OPTION         PIC 9 VALUE 0.
+       01  WS-MENU-OPTION         PIC 99 VALUE 0.
        01  WS-CLIENT-ID           PIC 9(5) VALUE ZEROS.
        01  WS-LOAN-ID             PIC 9(5) VALUE ZEROS.
        01  EOF-CLIENT             PIC X VALUE 'N'.
        01  EOF-LOAN               PIC X VALUE 'N'.
        01  CLIENT-FOUND           PIC X VALUE 'N'.
+       01  LOAN-FOUND             PIC X VALUE 'N'.
+       01  WS-PAYMENT-ID          PIC 9(5) VALUE ZEROS.
+       01  WS-PAYMENT-DATE        PIC 9(8) VALUE ZEROS.
+       01  WS-PAYMENT-AMOUNT      PIC 9(7)V99 VALUE 0.
+       01  WS-STMT-TOTAL-AMOUNT   PIC 9(9)V99 VALUE 0.
+       01  WS-STMT-TOTAL-BALANCE  PIC 9(9)V99 VALUE 0.
+       01  WS-STMT-LOAN-COUNT     PIC 9(5) VALUE 0.
+       01  WS-WRITE-OK            PIC X VALUE 'Y'.
+       01  WS-OLD-CLIENT-NAME     PIC X(30) VALUE SPACES.
+       01  WS-OLD-CLIENT-ADDRESS  PIC X(50) VALUE SPACES.
+       01  WS-OLD-CLIENT-PHONE    PIC X(15) VALUE SPACES.
+       01  WS-OLD-LOAN-BALANCE    PIC 9(7)V99 VALUE 0.
+       01  WS-AUDIT-OLD-VALUE     PIC X(50) VALUE SPACES.
+       01  WS-AUDIT-NEW-VALUE     PIC X(50) VALUE SPACES.
+       01  WS-PRODUCT-CODE        PIC X(05) VALUE SPACES.
+       01  PRODUCT-FOUND          PIC X VALUE 'N'.
+       01  WS-SEARCH-CLIENT-NAME  PIC X(30) VALUE SPACES.
        01  WS-LOAN-AMOUNT         PIC 9(7)V99 VALUE 0.
        01  WS-LOAN-INTEREST       PIC 9(3)V99 VALUE 0.
        01  WS-LOAN-DATE           PIC 9(8)V99 VALUE ZEROS.
-       01  WS-LOAN-DURATION       PIC 9(3)V99 VALUE 0.
+       01  WS-LOAN-DURATION       PIC 9(3) VALUE 0.
        01  WS-MONTHLY-PAYMENT     PIC 9(7)V99 VALUE 0.
-       01  WS-TOTAL-PAYMENT       PIC 9(9)V99 VALUE 0. 
+       01  WS-TOTAL-PAYMENT       PIC 9(9)V99 VALUE 0.
        01  WS-TOTAL-INTEREST      PIC 9(9)V99 VALUE 0.
 
+       01  WS-SCHED-MONTHS        PIC 9(3) VALUE 0.
+       01  WS-SCHED-MONTH-NUM     PIC 9(3) VALUE 0.
+       01  WS-SCHED-BALANCE       PIC 9(9)V99 VALUE 0.
+       01  WS-SCHED-INTEREST-PART PIC 9(7)V99 VALUE 0.
+       01  WS-SCHED-PRINCIPAL-PART PIC 9(7)V99 VALUE 0.
+       01  WS-CSV-CLIENT-COUNT    PIC 9(5) VALUE 0.
+       01  WS-CSV-LOAN-COUNT      PIC 9(5) VALUE 0.
+       01  WS-ED-LOAN-AMOUNT      PIC ZZZZZZ9.99.
+       01  WS-ED-LOAN-INTEREST    PIC ZZ9.99.
+       01  WS-ED-LOAN-BALANCE     PIC ZZZZZZ9.99.
+       01  WS-ED-TOTAL-AMOUNT     PIC ZZZZZZZZ9.99.
+       01  WS-ED-TOTAL-BALANCE    PIC ZZZZZZZZ9.99.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM UNTIL WS-MENU-OPTION = 9
+           PERFORM UNTIL WS-MENU-OPTION = 99
                DISPLAY '1. Add Client'
                DISPLAY '2. Add Loan to Client'
                DISPLAY '3. View Records'
-               DISPLAY '9. Exit'
+               DISPLAY '4. Amortization Schedule Report'
+               DISPLAY '5. Record Payment'
+               DISPLAY '6. Update Client'
+               DISPLAY '7. Delete Client'
+               DISPLAY '8. Print Client Statement'
+               DISPLAY '9. Add Loan Product'
+               DISPLAY '10. Find Client By Name'
+               DISPLAY '11. Export to CSV'
+               DISPLAY '99. Exit'
                ACCEPT WS-MENU-OPTION
                EVALUATE WS-MENU-OPTION
                    WHEN 1
@@ -65,7 +146,23 @@
                        PERFORM ADD-LOAN-TO-CLIENT
                    WHEN 3
                        PERFORM VIEW-RECORDS
+                   WHEN 4
+                       PERFORM PRINT-AMORTIZATION-SCHEDULE
+                   WHEN 5
+                       PERFORM RECORD-PAYMENT
+                   WHEN 6
+                       PERFORM UPDATE-CLIENT
+                   WHEN 7
+                       PERFORM DELETE-CLIENT
+                   WHEN 8
+                       PERFORM PRINT-CLIENT-STATEMENT
                    WHEN 9
+                       PERFORM ADD-LOAN-PRODUCT
+                   WHEN 10
+                       PERFORM FIND-CLIENT-BY-NAME
+                   WHEN 11
+                       PERFORM EXPORT-CSV
+                   WHEN 99
                        DISPLAY 'Exiting the program.'
                    WHEN OTHER
                        DISPLAY 'Invalid option.'
@@ -83,24 +180,111 @@
            ACCEPT CLIENT-ADDRESS.
            DISPLAY 'Enter Client Phone:'
            ACCEPT CLIENT-PHONE.
+           MOVE 'Y' TO WS-WRITE-OK.
            WRITE CLIENT-REC INVALID KEY
                DISPLAY 'Error: Client already exists.'
+               MOVE 'N' TO WS-WRITE-OK
            END-WRITE.
            CLOSE CLIENTS.
+           IF WS-WRITE-OK = 'Y'
+               MOVE 'CLIENT' TO AUDIT-RECORD-TYPE
+               MOVE 'ADD' TO AUDIT-ACTION
+               MOVE CLIENT-ID TO AUDIT-KEY
+               MOVE SPACES TO AUDIT-BEFORE-VALUE
+               MOVE SPACES TO AUDIT-AFTER-VALUE
+               STRING CLIENT-NAME DELIMITED BY SIZE
+                   INTO AUDIT-AFTER-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
            DISPLAY 'Client added successfully.'
            .
 
+       UPDATE-CLIENT.
+           OPEN I-O CLIENTS.
+           DISPLAY 'Enter Client ID:'
+           ACCEPT CLIENT-ID.
+           READ CLIENTS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Client not found.'
+               NOT INVALID KEY
+                   MOVE CLIENT-NAME TO WS-OLD-CLIENT-NAME
+                   MOVE CLIENT-ADDRESS TO WS-OLD-CLIENT-ADDRESS
+                   MOVE CLIENT-PHONE TO WS-OLD-CLIENT-PHONE
+                   DISPLAY 'Enter Client Name:'
+                   ACCEPT CLIENT-NAME
+                   DISPLAY 'Enter Client Address:'
+                   ACCEPT CLIENT-ADDRESS
+                   DISPLAY 'Enter Client Phone:'
+                   ACCEPT CLIENT-PHONE
+                   MOVE 'Y' TO WS-WRITE-OK
+                   REWRITE CLIENT-REC INVALID KEY
+                       DISPLAY 'Error: Unable to update client.'
+                       MOVE 'N' TO WS-WRITE-OK
+                   END-REWRITE
+                   IF WS-WRITE-OK = 'Y'
+                       IF WS-OLD-CLIENT-NAME NOT = CLIENT-NAME
+                           MOVE WS-OLD-CLIENT-NAME TO WS-AUDIT-OLD-VALUE
+                           MOVE CLIENT-NAME TO WS-AUDIT-NEW-VALUE
+                           PERFORM WRITE-CLIENT-FIELD-AUDIT
+                       END-IF
+                       IF WS-OLD-CLIENT-ADDRESS NOT = CLIENT-ADDRESS
+                           MOVE WS-OLD-CLIENT-ADDRESS
+                               TO WS-AUDIT-OLD-VALUE
+                           MOVE CLIENT-ADDRESS TO WS-AUDIT-NEW-VALUE
+                           PERFORM WRITE-CLIENT-FIELD-AUDIT
+                       END-IF
+                       IF WS-OLD-CLIENT-PHONE NOT = CLIENT-PHONE
+                           MOVE WS-OLD-CLIENT-PHONE
+                               TO WS-AUDIT-OLD-VALUE
+                           MOVE CLIENT-PHONE TO WS-AUDIT-NEW-VALUE
+                           PERFORM WRITE-CLIENT-FIELD-AUDIT
+                       END-IF
+                       DISPLAY 'Client updated successfully.'
+                   END-IF
+           END-READ.
+           CLOSE CLIENTS.
+           .
+
+       DELETE-CLIENT.
+           OPEN I-O CLIENTS.
+           DISPLAY 'Enter Client ID:'
+           ACCEPT CLIENT-ID.
+           READ CLIENTS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Client not found.'
+               NOT INVALID KEY
+                   MOVE CLIENT-NAME TO WS-OLD-CLIENT-NAME
+                   MOVE 'Y' TO WS-WRITE-OK
+                   DELETE CLIENTS RECORD INVALID KEY
+                       DISPLAY 'Error: Unable to delete client.'
+                       MOVE 'N' TO WS-WRITE-OK
+                   END-DELETE
+                   IF WS-WRITE-OK = 'Y'
+                       MOVE 'CLIENT' TO AUDIT-RECORD-TYPE
+                       MOVE 'DELETE' TO AUDIT-ACTION
+                       MOVE CLIENT-ID TO AUDIT-KEY
+                       MOVE SPACES TO AUDIT-AFTER-VALUE
+                       MOVE SPACES TO AUDIT-BEFORE-VALUE
+                       STRING WS-OLD-CLIENT-NAME DELIMITED BY SIZE
+                           INTO AUDIT-BEFORE-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                       DISPLAY 'Client deleted successfully.'
+                   END-IF
+           END-READ.
+           CLOSE CLIENTS.
+           .
+
        ADD-LOAN-TO-CLIENT.
            DISPLAY 'Enter Client ID:'
            ACCEPT WS-CLIENT-ID.
-    
+
            OPEN I-O CLIENTS.
            MOVE 'N' TO CLIENT-FOUND.
-           
+
            MOVE WS-CLIENT-ID TO CLIENT-ID
-    
+
            READ CLIENTS KEY IS CLIENT-ID
-           
+
            READ CLIENTS RECORD
                INVALID KEY
                    DISPLAY 'Error: Client not found.'
@@ -119,30 +303,69 @@
                ACCEPT WS-LOAN-ID
                DISPLAY 'Enter Loan Amount:'
                ACCEPT WS-LOAN-AMOUNT
-               DISPLAY 'Enter Loan Interest:'
-               ACCEPT WS-LOAN-INTEREST
-               DISPLAY 'Enter Loan Duration (months):'
-               ACCEPT WS-LOAN-DURATION
-               DISPLAY 'Enter Loan Date (YYYYMMDD):'
-               ACCEPT WS-LOAN-DATE
-               MOVE WS-CLIENT-ID TO LOAN-CLIENT-ID
-               MOVE WS-LOAN-AMOUNT TO LOAN-AMOUNT
-               MOVE WS-LOAN-INTEREST TO LOAN-INTEREST
-               MOVE WS-LOAN-DATE TO LOAN-DATE
-               PERFORM CALCULATE-LOAN
-               WRITE LOAN-REC INVALID KEY
-                   DISPLAY 'Error: Loan already exists.'
-               END-WRITE
+               DISPLAY 'Enter Product Code:'
+               ACCEPT WS-PRODUCT-CODE
+               PERFORM LOOKUP-LOAN-PRODUCT
+               IF PRODUCT-FOUND = 'Y'
+                   DISPLAY 'Enter Loan Duration (months):'
+                   ACCEPT WS-LOAN-DURATION
+                   DISPLAY 'Enter Loan Date (YYYYMMDD):'
+                   ACCEPT WS-LOAN-DATE
+                   IF WS-LOAN-DURATION < PRODUCT-MIN-DURATION
+                      OR WS-LOAN-DURATION > PRODUCT-MAX-DURATION
+                       DISPLAY 'Warning: Duration outside product '
+                           'limits.'
+                   END-IF
+                   MOVE WS-CLIENT-ID TO LOAN-CLIENT-ID
+                   MOVE WS-LOAN-AMOUNT TO LOAN-AMOUNT
+                   MOVE WS-LOAN-INTEREST TO LOAN-INTEREST
+                   MOVE WS-LOAN-DATE TO LOAN-DATE
+                   MOVE WS-LOAN-DURATION TO LOAN-DURATION
+                   MOVE WS-LOAN-AMOUNT TO LOAN-BALANCE
+                   PERFORM CALCULATE-LOAN
+                   MOVE 'Y' TO WS-WRITE-OK
+                   WRITE LOAN-REC INVALID KEY
+                       DISPLAY 'Error: Loan already exists.'
+                       MOVE 'N' TO WS-WRITE-OK
+                   END-WRITE
+                   IF WS-WRITE-OK = 'Y'
+                       MOVE 'LOAN' TO AUDIT-RECORD-TYPE
+                       MOVE 'ADD' TO AUDIT-ACTION
+                       MOVE LOAN-ID TO AUDIT-KEY
+                       MOVE SPACES TO AUDIT-BEFORE-VALUE
+                       MOVE SPACES TO AUDIT-AFTER-VALUE
+                       MOVE LOAN-AMOUNT TO WS-ED-LOAN-AMOUNT
+                       STRING WS-ED-LOAN-AMOUNT DELIMITED BY SIZE
+                           INTO AUDIT-AFTER-VALUE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+                   DISPLAY 'Loan added successfully.'
+                   DISPLAY 'Monthly Payment: ' WS-MONTHLY-PAYMENT
+                   DISPLAY 'Total Payment: ' WS-TOTAL-PAYMENT
+                   DISPLAY 'Total Interest: ' WS-TOTAL-INTEREST
+               ELSE
+                   DISPLAY 'Cannot add loan. Product code not found.'
+               END-IF
                CLOSE LOANS
-               DISPLAY 'Loan added successfully.'
-               DISPLAY 'Monthly Payment: ' WS-MONTHLY-PAYMENT
-               DISPLAY 'Total Payment: ' WS-TOTAL-PAYMENT
-               DISPLAY 'Total Interest: ' WS-TOTAL-INTEREST
            ELSE
                DISPLAY 'Cannot add loan. Client not found.'
            END-IF
            .
 
+       LOOKUP-LOAN-PRODUCT.
+           MOVE 'N' TO PRODUCT-FOUND.
+           OPEN I-O PRODUCTS.
+           MOVE WS-PRODUCT-CODE TO PRODUCT-CODE
+           READ PRODUCTS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Product code not found.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO PRODUCT-FOUND
+                   MOVE PRODUCT-RATE TO WS-LOAN-INTEREST
+           END-READ.
+           CLOSE PRODUCTS.
+           .
+
        VIEW-RECORDS.
            MOVE 'N' TO EOF-CLIENT.
            OPEN I-O CLIENTS.
@@ -172,6 +395,7 @@
                    DISPLAY 'Loan Amount: ' LOAN-AMOUNT
                    DISPLAY 'Loan Interest: ' LOAN-INTEREST
                    DISPLAY 'Loan Date: ' LOAN-DATE
+                   DISPLAY 'Loan Balance: ' LOAN-BALANCE
                    DISPLAY '-------------------------'
                END-READ
            END-PERFORM.
@@ -180,12 +404,383 @@
            .
 
        CALCULATE-LOAN.
-           COMPUTE WS-MONTHLY-PAYMENT = (WS-LOAN-AMOUNT * 
-           (WS-LOAN-INTEREST / 1200)) / (1 - (1 + (WS-LOAN-INTEREST / 
-           1200)) ** (-WS-LOAN-DURATION)).
-           
-           COMPUTE WS-TOTAL-PAYMENT = WS-MONTHLY-PAYMENT * 
+           IF WS-LOAN-INTEREST = 0
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-LOAN-AMOUNT / WS-LOAN-DURATION
+           ELSE
+               COMPUTE WS-MONTHLY-PAYMENT = (WS-LOAN-AMOUNT *
+                   (WS-LOAN-INTEREST / 1200)) /
+                   (1 - (1 + (WS-LOAN-INTEREST / 1200))
+                   ** (-WS-LOAN-DURATION))
+           END-IF.
+
+           COMPUTE WS-TOTAL-PAYMENT = WS-MONTHLY-PAYMENT *
            WS-LOAN-DURATION.
-               
+
            COMPUTE WS-TOTAL-INTEREST = WS-TOTAL-PAYMENT - WS-LOAN-AMOUNT.
            .
+
+       PRINT-AMORTIZATION-SCHEDULE.
+           DISPLAY 'Enter Loan ID:'
+           ACCEPT WS-LOAN-ID.
+           MOVE 'N' TO LOAN-FOUND.
+           OPEN I-O LOANS.
+           MOVE WS-LOAN-ID TO LOAN-ID
+           READ LOANS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Loan not found.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO LOAN-FOUND
+                   PERFORM BUILD-AMORTIZATION-SCHEDULE
+           END-READ.
+           CLOSE LOANS.
+           IF LOAN-FOUND = 'Y'
+               DISPLAY 'Amortization schedule printed successfully.'
+           END-IF
+           .
+
+       BUILD-AMORTIZATION-SCHEDULE.
+           MOVE LOAN-AMOUNT TO WS-LOAN-AMOUNT
+           MOVE LOAN-INTEREST TO WS-LOAN-INTEREST
+           MOVE LOAN-DURATION TO WS-LOAN-DURATION
+           MOVE LOAN-DURATION TO WS-SCHED-MONTHS
+           PERFORM CALCULATE-LOAN
+           MOVE WS-LOAN-AMOUNT TO WS-SCHED-BALANCE
+           DISPLAY 'Amortization Schedule for Loan ID: ' LOAN-ID
+           DISPLAY 'Original Amount: ' WS-LOAN-AMOUNT
+               ' Rate: ' WS-LOAN-INTEREST ' Duration: ' WS-SCHED-MONTHS
+           DISPLAY 'MONTH  PAYMENT    PRINCIPAL  INTEREST   BALANCE'
+           PERFORM VARYING WS-SCHED-MONTH-NUM FROM 1 BY 1
+                   UNTIL WS-SCHED-MONTH-NUM > WS-SCHED-MONTHS
+               COMPUTE WS-SCHED-INTEREST-PART ROUNDED =
+                   WS-SCHED-BALANCE * (WS-LOAN-INTEREST / 1200)
+               COMPUTE WS-SCHED-PRINCIPAL-PART ROUNDED =
+                   WS-MONTHLY-PAYMENT - WS-SCHED-INTEREST-PART
+               SUBTRACT WS-SCHED-PRINCIPAL-PART FROM WS-SCHED-BALANCE
+               IF WS-SCHED-MONTH-NUM = WS-SCHED-MONTHS
+                   MOVE ZEROS TO WS-SCHED-BALANCE
+               END-IF
+               DISPLAY WS-SCHED-MONTH-NUM ' ' WS-MONTHLY-PAYMENT ' '
+                   WS-SCHED-PRINCIPAL-PART ' ' WS-SCHED-INTEREST-PART
+                   ' ' WS-SCHED-BALANCE
+           END-PERFORM
+           .
+
+       RECORD-PAYMENT.
+           DISPLAY 'Enter Loan ID:'
+           ACCEPT WS-LOAN-ID.
+           MOVE 'N' TO LOAN-FOUND.
+           OPEN I-O LOANS.
+           MOVE WS-LOAN-ID TO LOAN-ID
+           READ LOANS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Loan not found.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO LOAN-FOUND
+           END-READ.
+
+           IF LOAN-FOUND = 'Y'
+               DISPLAY 'Enter Payment ID:'
+               ACCEPT WS-PAYMENT-ID
+               DISPLAY 'Enter Payment Date (YYYYMMDD):'
+               ACCEPT WS-PAYMENT-DATE
+               DISPLAY 'Enter Payment Amount:'
+               ACCEPT WS-PAYMENT-AMOUNT
+
+               IF WS-PAYMENT-AMOUNT > LOAN-BALANCE
+                   DISPLAY 'Error: Payment exceeds outstanding balance.'
+               ELSE
+                   OPEN I-O PAYMENTS
+                   MOVE WS-PAYMENT-ID TO PAYMENT-ID
+                   MOVE WS-LOAN-ID TO PAYMENT-LOAN-ID
+                   MOVE WS-PAYMENT-DATE TO PAYMENT-DATE
+                   MOVE WS-PAYMENT-AMOUNT TO PAYMENT-AMOUNT
+                   MOVE 'Y' TO WS-WRITE-OK
+                   WRITE PAYMENT-REC INVALID KEY
+                       DISPLAY 'Error: Payment already exists.'
+                       MOVE 'N' TO WS-WRITE-OK
+                   END-WRITE
+                   CLOSE PAYMENTS
+
+                   IF WS-WRITE-OK = 'Y'
+                       MOVE LOAN-BALANCE TO WS-OLD-LOAN-BALANCE
+                       SUBTRACT WS-PAYMENT-AMOUNT FROM LOAN-BALANCE
+                       REWRITE LOAN-REC INVALID KEY
+                           DISPLAY 'Error: Unable to update loan '
+                               'balance.'
+                           MOVE 'N' TO WS-WRITE-OK
+                       END-REWRITE
+                       IF WS-WRITE-OK = 'Y'
+                           MOVE 'LOAN' TO AUDIT-RECORD-TYPE
+                           MOVE 'PAYMT' TO AUDIT-ACTION
+                           MOVE LOAN-ID TO AUDIT-KEY
+                           MOVE SPACES TO AUDIT-BEFORE-VALUE
+                           MOVE SPACES TO AUDIT-AFTER-VALUE
+                           MOVE WS-OLD-LOAN-BALANCE
+                               TO WS-ED-LOAN-BALANCE
+                           STRING WS-ED-LOAN-BALANCE DELIMITED BY SIZE
+                               INTO AUDIT-BEFORE-VALUE
+                           MOVE LOAN-BALANCE TO WS-ED-LOAN-BALANCE
+                           STRING WS-ED-LOAN-BALANCE DELIMITED BY SIZE
+                               INTO AUDIT-AFTER-VALUE
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                       DISPLAY 'Payment recorded successfully.'
+                       DISPLAY 'Remaining Balance: ' LOAN-BALANCE
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE LOANS
+           .
+
+       PRINT-CLIENT-STATEMENT.
+           DISPLAY 'Enter Client ID:'
+           ACCEPT WS-CLIENT-ID.
+           MOVE 'N' TO CLIENT-FOUND.
+           OPEN I-O CLIENTS.
+           MOVE WS-CLIENT-ID TO CLIENT-ID
+           READ CLIENTS RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Client not found.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO CLIENT-FOUND
+           END-READ.
+           CLOSE CLIENTS.
+
+           IF CLIENT-FOUND = 'Y'
+               PERFORM BUILD-CLIENT-STATEMENT
+               DISPLAY 'Statement written to statement.txt'
+           END-IF
+           .
+
+       BUILD-CLIENT-STATEMENT.
+           MOVE 0 TO WS-STMT-TOTAL-AMOUNT
+           MOVE 0 TO WS-STMT-TOTAL-BALANCE
+           MOVE 0 TO WS-STMT-LOAN-COUNT
+
+           OPEN OUTPUT STATEMENT-REPORT
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'LOAN STATEMENT FOR CLIENT ID: ' CLIENT-ID
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'NAME: ' CLIENT-NAME
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'ADDRESS: ' CLIENT-ADDRESS
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'PHONE: ' CLIENT-PHONE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE 'LOAN ID   AMOUNT       INTEREST   DATE       BALANCE'
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE 'N' TO EOF-LOAN
+           OPEN I-O LOANS
+           PERFORM UNTIL EOF-LOAN = 'Y'
+               READ LOANS NEXT RECORD
+                   AT END MOVE 'Y' TO EOF-LOAN
+               NOT AT END
+                   IF LOAN-CLIENT-ID = WS-CLIENT-ID
+                       PERFORM WRITE-STATEMENT-LOAN-LINE
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LOANS
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-STMT-TOTAL-AMOUNT TO WS-ED-TOTAL-AMOUNT
+           MOVE WS-STMT-TOTAL-BALANCE TO WS-ED-TOTAL-BALANCE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'TOTAL LOANS: ' WS-STMT-LOAN-COUNT
+               '   TOTAL AMOUNT: ' WS-ED-TOTAL-AMOUNT
+               '   TOTAL BALANCE: ' WS-ED-TOTAL-BALANCE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           CLOSE STATEMENT-REPORT
+           .
+
+       WRITE-STATEMENT-LOAN-LINE.
+           MOVE LOAN-AMOUNT TO WS-ED-LOAN-AMOUNT
+           MOVE LOAN-INTEREST TO WS-ED-LOAN-INTEREST
+           MOVE LOAN-BALANCE TO WS-ED-LOAN-BALANCE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING LOAN-ID DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-ED-LOAN-AMOUNT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-ED-LOAN-INTEREST DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               LOAN-DATE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-ED-LOAN-BALANCE DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-STMT-LOAN-COUNT
+           ADD LOAN-AMOUNT TO WS-STMT-TOTAL-AMOUNT
+           ADD LOAN-BALANCE TO WS-STMT-TOTAL-BALANCE
+           .
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-LOG.
+           .
+
+       WRITE-CLIENT-FIELD-AUDIT.
+           MOVE 'CLIENT' TO AUDIT-RECORD-TYPE
+           MOVE 'UPDATE' TO AUDIT-ACTION
+           MOVE CLIENT-ID TO AUDIT-KEY
+           MOVE SPACES TO AUDIT-BEFORE-VALUE
+           MOVE SPACES TO AUDIT-AFTER-VALUE
+           STRING WS-AUDIT-OLD-VALUE DELIMITED BY SIZE
+               INTO AUDIT-BEFORE-VALUE
+           STRING WS-AUDIT-NEW-VALUE DELIMITED BY SIZE
+               INTO AUDIT-AFTER-VALUE
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       ADD-LOAN-PRODUCT.
+           OPEN I-O PRODUCTS.
+           DISPLAY 'Enter Product Code:'
+           ACCEPT PRODUCT-CODE.
+           DISPLAY 'Enter Product Name:'
+           ACCEPT PRODUCT-NAME.
+           DISPLAY 'Enter Standard Rate:'
+           ACCEPT PRODUCT-RATE.
+           DISPLAY 'Enter Minimum Duration (months):'
+           ACCEPT PRODUCT-MIN-DURATION.
+           DISPLAY 'Enter Maximum Duration (months):'
+           ACCEPT PRODUCT-MAX-DURATION.
+           MOVE 'Y' TO WS-WRITE-OK.
+           WRITE PRODUCT-REC INVALID KEY
+               DISPLAY 'Error: Product code already exists.'
+               MOVE 'N' TO WS-WRITE-OK
+           END-WRITE.
+           CLOSE PRODUCTS.
+           IF WS-WRITE-OK = 'Y'
+               DISPLAY 'Loan product added successfully.'
+           END-IF
+           .
+
+       FIND-CLIENT-BY-NAME.
+           DISPLAY 'Enter Client Name:'
+           ACCEPT WS-SEARCH-CLIENT-NAME.
+           MOVE WS-SEARCH-CLIENT-NAME TO CLIENT-NAME.
+           MOVE 'N' TO EOF-CLIENT.
+           OPEN I-O CLIENTS.
+           START CLIENTS KEY IS EQUAL TO CLIENT-NAME
+               INVALID KEY
+                   DISPLAY 'Error: Client not found.'
+                   MOVE 'Y' TO EOF-CLIENT
+           END-START.
+           PERFORM UNTIL EOF-CLIENT = 'Y'
+               READ CLIENTS NEXT RECORD
+                   AT END MOVE 'Y' TO EOF-CLIENT
+               NOT AT END
+                   IF CLIENT-NAME NOT = WS-SEARCH-CLIENT-NAME
+                       MOVE 'Y' TO EOF-CLIENT
+                   ELSE
+                       DISPLAY 'Client ID: ' CLIENT-ID
+                       DISPLAY 'Client Name: ' CLIENT-NAME
+                       DISPLAY 'Client Address: ' CLIENT-ADDRESS
+                       DISPLAY 'Client Phone: ' CLIENT-PHONE
+                       DISPLAY '-------------------------'
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTS.
+           .
+
+       EXPORT-CSV.
+           PERFORM EXPORT-CLIENTS-CSV.
+           PERFORM EXPORT-LOANS-CSV.
+           DISPLAY 'Export complete. ' WS-CSV-CLIENT-COUNT
+               ' client(s) and ' WS-CSV-LOAN-COUNT ' loan(s) written.'
+           .
+
+       EXPORT-CLIENTS-CSV.
+           MOVE 0 TO WS-CSV-CLIENT-COUNT.
+           MOVE 'N' TO EOF-CLIENT.
+           OPEN OUTPUT CLIENTS-CSV.
+           MOVE 'CLIENT_ID,CLIENT_NAME,CLIENT_ADDRESS,CLIENT_PHONE'
+               TO CLIENTS-CSV-LINE.
+           WRITE CLIENTS-CSV-LINE.
+           OPEN I-O CLIENTS.
+           PERFORM UNTIL EOF-CLIENT = 'Y'
+               READ CLIENTS NEXT RECORD
+                   AT END MOVE 'Y' TO EOF-CLIENT
+               NOT AT END
+                   PERFORM WRITE-CLIENT-CSV-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTS.
+           CLOSE CLIENTS-CSV.
+           .
+
+       WRITE-CLIENT-CSV-LINE.
+           MOVE SPACES TO CLIENTS-CSV-LINE
+           STRING CLIENT-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENT-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENT-ADDRESS) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENT-PHONE) DELIMITED BY SIZE
+               INTO CLIENTS-CSV-LINE
+           WRITE CLIENTS-CSV-LINE
+           ADD 1 TO WS-CSV-CLIENT-COUNT
+           .
+
+       EXPORT-LOANS-CSV.
+           MOVE 0 TO WS-CSV-LOAN-COUNT.
+           MOVE 'N' TO EOF-LOAN.
+           OPEN OUTPUT LOANS-CSV.
+           MOVE 'LOAN_ID,CLIENT_ID,LOAN_AMOUNT,LOAN_INTEREST,LOAN_DATE'
+               & ',LOAN_BALANCE' TO LOANS-CSV-LINE.
+           WRITE LOANS-CSV-LINE.
+           OPEN I-O LOANS.
+           PERFORM UNTIL EOF-LOAN = 'Y'
+               READ LOANS NEXT RECORD
+                   AT END MOVE 'Y' TO EOF-LOAN
+               NOT AT END
+                   PERFORM WRITE-LOAN-CSV-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE LOANS.
+           CLOSE LOANS-CSV.
+           .
+
+       WRITE-LOAN-CSV-LINE.
+           MOVE LOAN-AMOUNT TO WS-ED-LOAN-AMOUNT
+           MOVE LOAN-INTEREST TO WS-ED-LOAN-INTEREST
+           MOVE LOAN-BALANCE TO WS-ED-LOAN-BALANCE
+           MOVE SPACES TO LOANS-CSV-LINE
+           STRING LOAN-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               LOAN-CLIENT-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-ED-LOAN-AMOUNT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-ED-LOAN-INTEREST DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               LOAN-DATE DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-ED-LOAN-BALANCE DELIMITED BY SIZE
+               INTO LOANS-CSV-LINE
+           WRITE LOANS-CSV-LINE
+           ADD 1 TO WS-CSV-LOAN-COUNT
+           .
