@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  AUDITREC - AUDIT TRAIL RECORD LAYOUT (AUDIT-LOG FILE)
+      *  ONE RECORD PER ADD/UPDATE/DELETE AGAINST CLIENTS OR LOANS.
+      *****************************************************************
+           05  AUDIT-DATE         PIC 9(8).
+           05  AUDIT-TIME         PIC 9(8).
+           05  AUDIT-RECORD-TYPE  PIC X(10).
+           05  AUDIT-ACTION       PIC X(06).
+           05  AUDIT-KEY          PIC 9(5).
+           05  AUDIT-BEFORE-VALUE PIC X(80).
+           05  AUDIT-AFTER-VALUE  PIC X(80).
