@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CLIENTREC - CLIENT MASTER RECORD LAYOUT (CLIENTS FILE)
+      *  SHARED BY: LoanManagement, BATCH LOAD/REPORT PROGRAMS
+      *****************************************************************
+           05  CLIENT-ID          PIC 9(5).
+           05  CLIENT-NAME        PIC X(30).
+           05  CLIENT-ADDRESS     PIC X(50).
+           05  CLIENT-PHONE       PIC X(15).
