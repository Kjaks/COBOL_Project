@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  LOANREC - LOAN MASTER RECORD LAYOUT (LOANS FILE)
+      *  SHARED BY: LoanManagement, BATCH LOAD/REPORT PROGRAMS
+      *****************************************************************
+           05  LOAN-ID            PIC 9(5).
+           05  LOAN-CLIENT-ID     PIC 9(5).
+           05  LOAN-AMOUNT        PIC 9(7)V99.
+           05  LOAN-INTEREST      PIC 9(3)V99.
+           05  LOAN-DATE          PIC 9(8).
+           05  LOAN-DURATION      PIC 9(3).
+           05  LOAN-BALANCE       PIC 9(7)V99.
