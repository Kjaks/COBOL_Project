@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  PAYREC - PAYMENT RECORD LAYOUT (PAYMENTS FILE)
+      *****************************************************************
+           05  PAYMENT-ID         PIC 9(5).
+           05  PAYMENT-LOAN-ID    PIC 9(5).
+           05  PAYMENT-DATE       PIC 9(8).
+           05  PAYMENT-AMOUNT     PIC 9(7)V99.
