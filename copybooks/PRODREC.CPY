@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  PRODREC - LOAN PRODUCT MASTER RECORD LAYOUT (PRODUCTS FILE)
+      *****************************************************************
+           05  PRODUCT-CODE        PIC X(05).
+           05  PRODUCT-NAME        PIC X(20).
+           05  PRODUCT-RATE        PIC 9(3)V99.
+           05  PRODUCT-MIN-DURATION PIC 9(3).
+           05  PRODUCT-MAX-DURATION PIC 9(3).
