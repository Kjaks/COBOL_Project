@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  TRANREC - BATCH LOAD TRANSACTION RECORD
+      *  TRAN-TYPE 'C' = ADD-CLIENT TRANSACTION, 'L' = ADD-LOAN
+      *  TRANSACTION. TRAN-LOAN-DATA REDEFINES TRAN-CLIENT-DATA SINCE
+      *  ONLY ONE VIEW APPLIES PER RECORD.
+      *****************************************************************
+           05  TRAN-TYPE          PIC X(01).
+           05  TRAN-CLIENT-DATA.
+               10  TRAN-CLIENT-ID          PIC 9(5).
+               10  TRAN-CLIENT-NAME        PIC X(30).
+               10  TRAN-CLIENT-ADDRESS     PIC X(50).
+               10  TRAN-CLIENT-PHONE       PIC X(15).
+           05  TRAN-LOAN-DATA REDEFINES TRAN-CLIENT-DATA.
+               10  TRAN-LOAN-ID            PIC 9(5).
+               10  TRAN-LOAN-CLIENT-ID     PIC 9(5).
+               10  TRAN-LOAN-AMOUNT        PIC 9(7)V99.
+               10  TRAN-LOAN-PRODUCT-CODE  PIC X(05).
+               10  TRAN-LOAN-DATE          PIC 9(8).
+               10  TRAN-LOAN-DURATION      PIC 9(3).
+               10  FILLER                  PIC X(65).
